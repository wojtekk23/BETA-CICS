@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BECIBATD.
+
+      *  -----------------------------------------------------------
+      *  Overnight batch driver for BETACICS. Reads a control file
+      *  of (X file, Y file, begin key, end key) requests, LINKs
+      *  into BETACICS once per line via EXCI, and writes one
+      *  consolidated report row per request.
+      *
+      *  BETACICS takes its request through CHANNEL/CONTAINER, not a
+      *  COMMAREA, so this driver builds a fresh channel per control
+      *  record and PUTs the same containers BETACICS's CICS callers
+      *  already use (INPUTXDATA/INPUTYDATA/BEGINDATA1/ENDDATA001),
+      *  then GETs OUTPUTDATA back.
+      *
+      *  This uses the EXCI command-level API: the same EXEC CICS
+      *  CONTAINER/LINK verbs a CICS program would issue, translated
+      *  as usual, but link-edited in the batch step against the EXCI
+      *  stub (DFHXCURM) instead of the normal CICS EIP, which is what
+      *  routes each call through DFHXCLNK to the target CICS region
+      *  under the covers. That is the documented alternative to
+      *  coding CALL 'DFHXCLNK' against DFHXCOPT directly - it is this
+      *  shop's convention for EXCI clients because it lets a batch
+      *  driver share the exact same container-building paragraphs a
+      *  CICS caller of BETACICS would use, rather than hand-packing a
+      *  second, batch-only request layout.
+      *  -----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN TO CTLFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY BECICTL REPLACING
+               ==BECI-CTL-REC==   BY ==CTL-RECORD==
+               ==BECI-CTL-XFILE== BY ==CTL-XFILE==
+               ==BECI-CTL-YFILE== BY ==CTL-YFILE==
+               ==BECI-CTL-BEGIN== BY ==CTL-BEGIN==
+               ==BECI-CTL-END==   BY ==CTL-END==.
+
+       FD  RPT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY BECIRPT REPLACING
+               ==BECI-RPT-REC==    BY ==RPT-RECORD==
+               ==BECI-RPT-XFILE==  BY ==RPT-XFILE==
+               ==BECI-RPT-YFILE==  BY ==RPT-YFILE==
+               ==BECI-RPT-BETA==   BY ==RPT-BETA==
+               ==BECI-RPT-STATUS== BY ==RPT-STATUS==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CTL-STATUS PIC X(2) VALUE '00'.
+       01 WS-RPT-STATUS PIC X(2) VALUE '00'.
+       01 WS-CTL-EOF   PIC X(1) VALUE 'N'.
+       01 WS-LINE-SEQ  PIC 9(4) VALUE 0.
+       01 WS-CHANNEL   PIC X(16) VALUE SPACES.
+       01 WS-CICS-SYSID PIC X(4) VALUE 'CICA'.
+       01 RESPCODE     PIC S9(8) COMP-4 VALUE 0.
+       01 INPUTLENGTH  PIC S9(8) COMP-4.
+       01 WS-CTL-PUT-OK PIC X(1) VALUE 'Y'.
+
+      *  -----------------------------------------------------------
+      *  Same container names BETACICS's CICS front end already
+      *  reads - see BECIPROG.cbl.
+      *  -----------------------------------------------------------
+       01 INPUTX-CONT PIC X(16) VALUE 'INPUTXDATA'.
+       01 INPUTY-CONT PIC X(16) VALUE 'INPUTYDATA'.
+       01 BEGIN-CONT  PIC X(16) VALUE 'BEGINDATA1'.
+       01 END-CONT    PIC X(16) VALUE 'ENDDATA001'.
+       01 OUTPUT-CONT PIC X(16) VALUE 'OUTPUTDATA'.
+
+      *  -----------------------------------------------------------
+      *  Full regression readout GET back from OUTPUTDATA - see
+      *  BECISTAT (mirrors the WS-STATS-OUT layout in BECIPROG.cbl).
+      *  -----------------------------------------------------------
+       COPY BECISTAT REPLACING
+           ==BECI-STATS-OUT==  BY ==WS-STATS-IN==
+           ==BECI-BETA==       BY ==WS-IN-BETA==
+           ==BECI-ALPHA==      BY ==WS-IN-ALPHA==
+           ==BECI-RSQUARED==   BY ==WS-IN-RSQ==
+           ==BECI-STDERR==     BY ==WS-IN-STDERR==
+           ==BECI-OBS-COUNT==  BY ==WS-IN-OBSCNT==
+           ==BECI-EXCL-COUNT== BY ==WS-IN-EXCLCNT==.
+
+       PROCEDURE DIVISION.
+       MAIN-PROC.
+           OPEN INPUT CTL-FILE.
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'BECIBATD: CTLFILE OPEN FAILED, STATUS '
+                   WS-CTL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RPT-FILE.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'BECIBATD: RPTFILE OPEN FAILED, STATUS '
+                   WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE CTL-FILE
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-CTL-RECORD.
+           PERFORM UNTIL WS-CTL-EOF = 'Y'
+               PERFORM PROCESS-CTL-RECORD
+               PERFORM READ-CTL-RECORD
+           END-PERFORM.
+
+           CLOSE CTL-FILE.
+           CLOSE RPT-FILE.
+           STOP RUN.
+
+       READ-CTL-RECORD.
+           READ CTL-FILE
+               AT END
+                   MOVE 'Y' TO WS-CTL-EOF
+           END-READ.
+
+      *  -----------------------------------------------------------
+      *  One control-file line -> one channel, one BETACICS LINK,
+      *  one consolidated report row.
+      *  -----------------------------------------------------------
+       PROCESS-CTL-RECORD.
+           ADD 1 TO WS-LINE-SEQ.
+           MOVE SPACES TO WS-CHANNEL.
+           STRING 'BATCH' WS-LINE-SEQ DELIMITED BY SIZE
+               INTO WS-CHANNEL
+           END-STRING.
+
+           MOVE 'Y' TO WS-CTL-PUT-OK.
+
+           MOVE LENGTH OF CTL-XFILE TO INPUTLENGTH.
+           EXEC CICS PUT CONTAINER(INPUTX-CONT)
+               CHANNEL(WS-CHANNEL)
+               FROM(CTL-XFILE)
+               FLENGTH(INPUTLENGTH)
+               CHAR
+               RESP(RESPCODE)
+           END-EXEC.
+           IF RESPCODE NOT = 0
+               MOVE 'N' TO WS-CTL-PUT-OK
+           END-IF.
+
+           IF WS-CTL-PUT-OK = 'Y'
+               MOVE LENGTH OF CTL-YFILE TO INPUTLENGTH
+               EXEC CICS PUT CONTAINER(INPUTY-CONT)
+                   CHANNEL(WS-CHANNEL)
+                   FROM(CTL-YFILE)
+                   FLENGTH(INPUTLENGTH)
+                   CHAR
+                   RESP(RESPCODE)
+               END-EXEC
+               IF RESPCODE NOT = 0
+                   MOVE 'N' TO WS-CTL-PUT-OK
+               END-IF
+           END-IF.
+
+           IF WS-CTL-PUT-OK = 'Y'
+               MOVE LENGTH OF CTL-BEGIN TO INPUTLENGTH
+               EXEC CICS PUT CONTAINER(BEGIN-CONT)
+                   CHANNEL(WS-CHANNEL)
+                   FROM(CTL-BEGIN)
+                   FLENGTH(INPUTLENGTH)
+                   CHAR
+                   RESP(RESPCODE)
+               END-EXEC
+               IF RESPCODE NOT = 0
+                   MOVE 'N' TO WS-CTL-PUT-OK
+               END-IF
+           END-IF.
+
+           IF WS-CTL-PUT-OK = 'Y'
+               MOVE LENGTH OF CTL-END TO INPUTLENGTH
+               EXEC CICS PUT CONTAINER(END-CONT)
+                   CHANNEL(WS-CHANNEL)
+                   FROM(CTL-END)
+                   FLENGTH(INPUTLENGTH)
+                   CHAR
+                   RESP(RESPCODE)
+               END-EXEC
+               IF RESPCODE NOT = 0
+                   MOVE 'N' TO WS-CTL-PUT-OK
+               END-IF
+           END-IF.
+
+           MOVE CTL-XFILE TO RPT-XFILE.
+           MOVE CTL-YFILE TO RPT-YFILE.
+
+      *  A failed PUT CONTAINER leaves the channel incomplete - do not
+      *  LINK into BETACICS with a partial request, it would just read
+      *  stale/missing containers and report a misleading result.
+           IF WS-CTL-PUT-OK NOT = 'Y'
+               MOVE 0 TO RPT-BETA
+               MOVE 'CTLERR' TO RPT-STATUS
+           ELSE
+               EXEC CICS LINK PROGRAM('BETACICS')
+                   CHANNEL(WS-CHANNEL)
+                   SYSID(WS-CICS-SYSID)
+                   RESP(RESPCODE)
+               END-EXEC
+
+               IF RESPCODE = 0
+                   MOVE LENGTH OF WS-STATS-IN TO INPUTLENGTH
+                   EXEC CICS GET CONTAINER(OUTPUT-CONT)
+                       CHANNEL(WS-CHANNEL)
+                       INTO(WS-STATS-IN)
+                       FLENGTH(INPUTLENGTH)
+                       RESP(RESPCODE)
+                   END-EXEC
+      *  On any BETACICS error path OUTPUTDATA never gets PUT at all
+      *  (only the CICSRC/error diagnostics do), so a short/absent
+      *  GET here is exactly the signal that the linked-to run failed
+      *  before reaching its normal completion - do not trust
+      *  WS-IN-BETA unless the full stats record actually came back.
+                   IF RESPCODE = 0
+                       AND INPUTLENGTH = LENGTH OF WS-STATS-IN
+                       MOVE WS-IN-BETA TO RPT-BETA
+                       MOVE 'OK' TO RPT-STATUS
+                   ELSE
+                       MOVE 0 TO RPT-BETA
+                       MOVE 'GETERR' TO RPT-STATUS
+                   END-IF
+               ELSE
+                   MOVE 0 TO RPT-BETA
+                   MOVE 'LINKERR' TO RPT-STATUS
+               END-IF
+           END-IF.
+
+           WRITE RPT-RECORD.
