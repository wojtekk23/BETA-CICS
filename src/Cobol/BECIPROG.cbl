@@ -11,35 +11,69 @@
        01  WORK-AREAS.
            05  RECLEN           PIC S9(4) COMP VALUE 185.
 
-       01 WS-X-LINE.
-           05 WS-X-KEY  PIC 9(5) COMP.
-           05 FILLER    PIC X(4) VALUE SPACES.
-           05 WS-X-VAL  PIC X(12).
-           05 FILLER    PIC X(160) VALUE SPACES.
-
-       01 WS-Y-LINE.
-           05 WS-Y-KEY PIC 9(5) COMP.
-           05 FILLER   PIC X(4) VALUE SPACES.
-           05 WS-Y-VAL PIC X(12).
-           05 FILLER   PIC X(160) VALUE SPACES.
+      *  -----------------------------------------------------------
+      *  X/Y extract records - shared OHLCV layout, see BECIREC.
+      *  BECI-CLOSE-VAL keeps the original WS-X-VAL/WS-Y-VAL offset
+      *  so old extracts that only ever populated the close price
+      *  still read correctly.
+      *  -----------------------------------------------------------
+       COPY BECIREC REPLACING
+           ==BECI-OHLCV-REC==    BY ==WS-X-LINE==
+           ==BECI-REC-KEY==      BY ==WS-X-KEY==
+           ==BECI-CLOSE-VAL==    BY ==WS-X-VAL==
+           ==BECI-TRADE-DATE==   BY ==WS-X-DATE==
+           ==BECI-OPEN-VAL==     BY ==WS-X-OPEN==
+           ==BECI-HIGH-VAL==     BY ==WS-X-HIGH==
+           ==BECI-LOW-VAL==      BY ==WS-X-LOW==
+           ==BECI-ADJCLOSE-VAL== BY ==WS-X-ADJCLOSE==
+           ==BECI-VOLUME-VAL==   BY ==WS-X-VOLUME==.
+
+       COPY BECIREC REPLACING
+           ==BECI-OHLCV-REC==    BY ==WS-Y-LINE==
+           ==BECI-REC-KEY==      BY ==WS-Y-KEY==
+           ==BECI-CLOSE-VAL==    BY ==WS-Y-VAL==
+           ==BECI-TRADE-DATE==   BY ==WS-Y-DATE==
+           ==BECI-OPEN-VAL==     BY ==WS-Y-OPEN==
+           ==BECI-HIGH-VAL==     BY ==WS-Y-HIGH==
+           ==BECI-LOW-VAL==      BY ==WS-Y-LOW==
+           ==BECI-ADJCLOSE-VAL== BY ==WS-Y-ADJCLOSE==
+           ==BECI-VOLUME-VAL==   BY ==WS-Y-VOLUME==.
 
        01 WS-ITER  PIC 9(5) VALUE 0.
-       01 WS-INC   PIC S9(3)V9(12) VALUE +0.000000
+      *  WS-INC and the running sums below accumulate once per
+      *  record over the WS-BEGIN-NUM/WS-END-NUM range, so their
+      *  integer part has to keep pace with the PIC 9(5) key space
+      *  those range fields allow (up to 99999), not just the
+      *  per-record value scale - PIC S9(3) silently wrapped past
+      *  999 observations.
+       01 WS-INC   PIC S9(5)V9(12) VALUE +0.000000
            SIGN IS LEADING SEPARATE CHARACTER.
-       01 WS-X-SUM   PIC S9(3)V9(12) VALUE +0.000000
+       01 WS-X-SUM   PIC S9(5)V9(12) VALUE +0.000000
            SIGN IS LEADING SEPARATE CHARACTER.
-       01 WS-Y-SUM   PIC S9(3)V9(12) VALUE +0.000000
+       01 WS-Y-SUM   PIC S9(5)V9(12) VALUE +0.000000
            SIGN IS LEADING SEPARATE CHARACTER.
        01 WS-X-AVG PIC S9(3)V9(12) VALUE +0.000000
            SIGN IS LEADING SEPARATE CHARACTER.
        01 WS-Y-AVG PIC S9(3)V9(12) VALUE +0.000000
            SIGN IS LEADING SEPARATE CHARACTER.
-       01 WS-COVAR PIC S9(3)V9(12) VALUE +0.000000
+       01 WS-COVAR PIC S9(5)V9(12) VALUE +0.000000
            SIGN IS LEADING SEPARATE CHARACTER.
-       01 WS-X-VAR PIC S9(3)V9(12) VALUE +0.000000
+       01 WS-X-VAR PIC S9(5)V9(12) VALUE +0.000000
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-Y-VAR PIC S9(5)V9(12) VALUE +0.000000
            SIGN IS LEADING SEPARATE CHARACTER.
        01 WS-BETA  PIC S9(3)V9(12) VALUE +0.000000
            SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-ALPHA PIC S9(3)V9(12) VALUE +0.000000
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-RSQ   PIC S9(3)V9(12) VALUE +0.000000
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-STDERR PIC S9(3)V9(12) VALUE +0.000000
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-SSE    PIC S9(5)V9(12) VALUE +0.000000
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-N-MINUS-2 PIC S9(5)V9(12) VALUE +0.000000
+           SIGN IS LEADING SEPARATE CHARACTER.
        01 WS-EOF   PIC X(1) VALUE '0'.
 
        01 WS-KEY    PIC 9(5) VALUE 1.
@@ -59,6 +93,16 @@
        01 RESP-CONT   PIC X(16) VALUE 'CICSRC'.
        01 INPUTX-CONT PIC X(16) VALUE 'INPUTXDATA'.
        01 INPUTY-CONT PIC X(16) VALUE 'INPUTYDATA'.
+       01 FIELDSEL-CONT   PIC X(16) VALUE 'FIELDSELECT'.
+       01 RECON-CONT      PIC X(16) VALUE 'RECONMODE'.
+       01 DQMODE-CONT     PIC X(16) VALUE 'DQMODE'.
+       01 DQACTION-CONT   PIC X(16) VALUE 'DQACTION'.
+       01 DQLIST-CONT     PIC X(16) VALUE 'DQLISTDATA'.
+       01 DATEMODE-CONT   PIC X(16) VALUE 'DATEMODE'.
+       01 ROLLING-CONT    PIC X(16) VALUE 'ROLLMODE'.
+       01 WINDOW-CONT     PIC X(16) VALUE 'WINDOWSIZE'.
+       01 RESUME-CONT     PIC X(16) VALUE 'RESUMEFLAG'.
+       01 INPUTXLIST-CONT PIC X(16) VALUE 'INPUTXLIST'.
 
       *  -----------------------------------------------------------
       * Data fields used by the program
@@ -67,15 +111,228 @@
        01 INPUTLENGTH        PIC S9(8) COMP-4.
        01 CHANNELNAME PIC X(16) VALUE SPACES.
        01 ABENDCODE          PIC X(4) VALUE SPACES.
-       01 WS-X-NUM      PIC S9(3)V9(12)
+      *  WS-X-NUM/WS-Y-NUM hold the NUMVAL-C'd value of whichever
+      *  OHLCV field WS-FIELD-SEL selects, including VOLUME, which
+      *  routinely exceeds three integer digits - widened to
+      *  PIC S9(5)V9(12) to match the accumulators they feed.
+       01 WS-X-NUM      PIC S9(5)V9(12)
            SIGN IS LEADING SEPARATE CHARACTER.
-       01 WS-Y-NUM      PIC S9(3)V9(12)
+       01 WS-Y-NUM      PIC S9(5)V9(12)
            SIGN IS LEADING SEPARATE CHARACTER.
-       01 WS-POS-HOLDER PIC X(5) VALUE '00001'.
+       01 WS-POS-HOLDER PIC X(8) VALUE '00001'.
        01 WS-INP-HOLDER PIC X(8) VALUE 'BECIIN01'.
        01 WS-BEGIN-NUM  PIC 9(5).
        01 WS-END-NUM    PIC 9(5).
-       01 WS-ERROR-MSG  PIC X(8).
+       01 WS-ERROR-MSG  PIC X(8) VALUE SPACES.
+
+      *  -----------------------------------------------------------
+      *  Field selection (which OHLCV column drives the statistics)
+      *  -----------------------------------------------------------
+       01 WS-FIELD-SEL PIC X(10) VALUE 'CLOSE'.
+       01 WS-X-SELVAL  PIC X(12).
+       01 WS-Y-SELVAL  PIC X(12).
+
+      *  -----------------------------------------------------------
+      *  Calendar reconciliation / data-quality exclusion tracking.
+      *  A single flag-per-key table backs both the "skip an unmatched
+      *  key" reconciliation mode and the "skip a bad value" data
+      *  quality mode, so a key excluded for either reason is never
+      *  double counted and never fed into the sums.
+      *  -----------------------------------------------------------
+       01 WS-RECON-MODE   PIC X(1) VALUE 'N'.
+       01 WS-DQ-MODE       PIC X(1) VALUE 'N'.
+       01 WS-DQ-ACTION      PIC X(8) VALUE 'STOP'.
+       01 WS-DQ-BAD-FOUND   PIC X(1) VALUE 'N'.
+       01 WS-EXCL-SIDE-TEMP   PIC X(1).
+       01 WS-EXCL-REASON-TEMP PIC X(8).
+       01 WS-EXCL-DATE-TEMP   PIC 9(8).
+       01 WS-X-NOTFND-TEMP    PIC X(1).
+       01 WS-Y-NOTFND-TEMP    PIC X(1).
+       01 WS-EXCL-COUNT   PIC 9(5) VALUE 0.
+       01 WS-EXCL-IDX     PIC 9(5).
+       01 WS-EXCL-FLAGS.
+           05 WS-EXCL-FLAG PIC X(1) OCCURS 99999 TIMES VALUE 'N'.
+       01 WS-EXCL-LIST-MAX PIC 9(4) VALUE 500.
+       01 WS-EXCL-LIST-CNT PIC 9(4) VALUE 0.
+       01 WS-EXCL-TABLE.
+           COPY BECIDQ REPLACING
+               ==01 BECI-DQ-REC==
+                   BY ==05 WS-EXCL-ENTRY OCCURS 500 TIMES==
+               ==05 BECI-DQ-KEY==    BY ==10 WS-EXCL-KEY==
+               ==05 BECI-DQ-DATE==   BY ==10 WS-EXCL-DATE==
+               ==05 BECI-DQ-SIDE==   BY ==10 WS-EXCL-SIDE==
+               ==05 BECI-DQ-REASON== BY ==10 WS-EXCL-REASON==.
+
+      *  -----------------------------------------------------------
+      *  Full regression readout (see BECISTAT) PUT to OUTPUTDATA.
+      *  -----------------------------------------------------------
+       COPY BECISTAT REPLACING
+           ==BECI-STATS-OUT==  BY ==WS-STATS-OUT==
+           ==BECI-BETA==       BY ==WS-OUT-BETA==
+           ==BECI-ALPHA==      BY ==WS-OUT-ALPHA==
+           ==BECI-RSQUARED==   BY ==WS-OUT-RSQ==
+           ==BECI-STDERR==     BY ==WS-OUT-STDERR==
+           ==BECI-OBS-COUNT==  BY ==WS-OUT-OBSCNT==
+           ==BECI-EXCL-COUNT== BY ==WS-OUT-EXCLCNT==.
+
+      *  -----------------------------------------------------------
+      *  Run audit trail (see BECIAUD), written to TS queue BECIAUDT
+      *  for every invocation - success or abend.
+      *  -----------------------------------------------------------
+       COPY BECIAUD REPLACING
+           ==BECI-AUDIT-REC==  BY ==WS-AUDIT-REC==
+           ==BECI-AUD-TS==     BY ==WS-AUD-TS==
+           ==BECI-AUD-INPUT1== BY ==WS-AUD-INPUT1==
+           ==BECI-AUD-INPUT2== BY ==WS-AUD-INPUT2==
+           ==BECI-AUD-BEGIN==  BY ==WS-AUD-BEGIN==
+           ==BECI-AUD-END==    BY ==WS-AUD-END==
+           ==BECI-AUD-BETA==   BY ==WS-AUD-BETA==
+           ==BECI-AUD-ABCODE== BY ==WS-AUD-ABCODE==
+           ==BECI-AUD-ERRMSG== BY ==WS-AUD-ERRMSG==.
+       01 WS-AUDIT-QUEUE PIC X(8) VALUE 'BECIAUDT'.
+       01 WS-ABSTIME     PIC S9(15) COMP-3.
+       01 WS-AUD-DATE    PIC X(10).
+       01 WS-AUD-TIME    PIC X(8).
+
+      *  -----------------------------------------------------------
+      *  Per-ticker exclusion list for multi-ticker runs, written to
+      *  TS queue BECIXDQL (one item per excluded record per ticker) -
+      *  DQLISTDATA is a single container PUT and would just be left
+      *  holding whichever ticker happened to PUBLISH-EXCLUSIONS last,
+      *  the same reason WRITE-AUDIT-REC uses a TS queue instead of a
+      *  container for its one-row-per-ticker output.
+      *  -----------------------------------------------------------
+       01 WS-XDQ-QUEUE  PIC X(8) VALUE 'BECIXDQL'.
+       01 WS-XDQ-REC.
+           05 WS-XDQ-TICKER PIC X(8).
+           05 WS-XDQ-KEY    PIC 9(5).
+           05 WS-XDQ-DATE   PIC 9(8).
+           05 WS-XDQ-SIDE   PIC X(1).
+           05 WS-XDQ-REASON PIC X(8).
+
+      *  -----------------------------------------------------------
+      *  Checkpoint / restart (see BECICHKP), one snapshot per run
+      *  held in TS queue WS-CHKP-QUEUE (derived from CHANNELNAME).
+      *  -----------------------------------------------------------
+       COPY BECICHKP REPLACING
+           ==BECI-CHKP-REC==   BY ==WS-CHKP-REC==
+           ==BECI-CHKP-ITER==  BY ==WS-CHKP-ITER==
+           ==BECI-CHKP-PHASE== BY ==WS-CHKP-PHASE==
+           ==BECI-CHKP-INC==   BY ==WS-CHKP-INC==
+           ==BECI-CHKP-XSUM==  BY ==WS-CHKP-XSUM==
+           ==BECI-CHKP-YSUM==  BY ==WS-CHKP-YSUM==
+           ==BECI-CHKP-COVAR== BY ==WS-CHKP-COVAR==
+           ==BECI-CHKP-XVAR==  BY ==WS-CHKP-XVAR==
+           ==BECI-CHKP-YVAR==  BY ==WS-CHKP-YVAR==
+           ==BECI-CHKP-XAVG==  BY ==WS-CHKP-XAVG==
+           ==BECI-CHKP-YAVG==  BY ==WS-CHKP-YAVG==.
+      *  CICS TS queue names are capped at 16 bytes, so this cannot
+      *  hold a literal prefix plus the full 16-byte CHANNELNAME. A
+      *  1-byte tag ('K') plus the first 15 bytes of CHANNELNAME
+      *  keeps two concurrent requests whose channel names only
+      *  differ past the 8th byte (e.g. BECIBATD's
+      *  BATCH0001/BATCH0011/...) from colliding on the same
+      *  checkpoint queue, and the 'K' tag keeps this queue distinct
+      *  from WS-ROLLQ's 'R' tag for the same channel.
+       01 WS-CHKP-QUEUE   PIC X(16).
+       01 WS-RESUME-MODE  PIC X(1) VALUE 'N'.
+       01 WS-CHKP-EVERY   PIC 9(3) VALUE 50.
+       01 WS-CHKP-FOUND   PIC X(1) VALUE 'N'.
+       01 WS-CHKP-WRITTEN PIC X(1) VALUE 'N'.
+       01 WS-CURRENT-PHASE PIC X(1) VALUE 'A'.
+
+      *  -----------------------------------------------------------
+      *  Calendar-date range selection: BEGIN-CONT/END-CONT may carry
+      *  YYYYMMDD instead of raw file keys.
+      *  -----------------------------------------------------------
+       01 WS-DATE-MODE    PIC X(1) VALUE 'N'.
+       01 WS-BEGIN-DATE    PIC 9(8).
+       01 WS-END-DATE      PIC 9(8).
+       01 WS-SCAN-KEY       PIC 9(5).
+       01 WS-BEGIN-FOUND    PIC X(1) VALUE 'N'.
+       01 WS-END-FOUND      PIC X(1) VALUE 'N'.
+
+      *  -----------------------------------------------------------
+      *  Rolling-window beta series (see BECIROLL), written to TS
+      *  queue WS-ROLLQ, one item per window ending key.
+      *  -----------------------------------------------------------
+       COPY BECIROLL REPLACING
+           ==BECI-ROLL-REC==    BY ==WS-ROLLOUT-REC==
+           ==BECI-ROLL-ENDKEY== BY ==WS-ROLLOUT-ENDKEY==
+           ==BECI-ROLL-BETA==   BY ==WS-ROLLOUT-BETA==.
+      *  Channel-qualified (see WS-CHKP-QUEUE) so two concurrent
+      *  rolling-window requests do not interleave/destroy each
+      *  other's output on one shared, unqualified queue name; capped
+      *  at the CICS TS queue name limit of 16 bytes the same way.
+       01 WS-ROLLQ        PIC X(16).
+       01 WS-ROLL-MODE     PIC X(1) VALUE 'N'.
+       01 WS-WINDOW-HOLDER PIC X(3) VALUE '030'.
+       01 WS-WINDOW-SIZE   PIC 9(3) VALUE 30.
+       01 WS-ROLL-END      PIC 9(5).
+       01 WS-ROLL-START    PIC 9(5).
+       01 WS-ROLL-ITER     PIC 9(5).
+      *  WS-RW-XSUM/YSUM/COVAR/XVAR/INC accumulate once per record
+      *  across a window of up to WS-WINDOW-SIZE (PIC 9(3), caller-
+      *  controlled up to 999) records, the same way WS-X-SUM/WS-Y-SUM/
+      *  WS-COVAR/WS-X-VAR/WS-Y-VAR do over the full range, so they
+      *  need the same PIC S9(5)V9(12) width those were widened to.
+       01 WS-RW-XSUM  PIC S9(5)V9(12)
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-RW-YSUM  PIC S9(5)V9(12)
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-RW-XAVG  PIC S9(3)V9(12)
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-RW-YAVG  PIC S9(3)V9(12)
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-RW-COVAR PIC S9(5)V9(12)
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-RW-XVAR  PIC S9(5)V9(12)
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-RW-BETA  PIC S9(3)V9(12)
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-RW-INC   PIC S9(5)V9(12)
+           SIGN IS LEADING SEPARATE CHARACTER.
+
+      *  -----------------------------------------------------------
+      *  Multi-ticker mode (see BECIXRES) - one shared benchmark (Y)
+      *  run against a list of X tickers in a single invocation.
+      *  -----------------------------------------------------------
+       01 WS-MULTI-MODE PIC X(1) VALUE 'N'.
+      *  Per-ticker failure signal - lets READ-RECORD and
+      *  RESOLVE-DATE-RANGE tell MULTI-TICKER-PROC "skip this one
+      *  ticker" instead of ending the whole transaction the way
+      *  ERROR-SEND does for SINGLE-PAIR-PROC, so one bad ticker in a
+      *  list does not discard every other ticker's already-computed
+      *  result.
+       01 WS-TICKER-ABORT     PIC X(1) VALUE 'N'.
+       01 WS-TICKER-ABORT-MSG PIC X(8) VALUE SPACES.
+       01 WS-XLIST-GROUP.
+           05 WS-XLIST-ENTRY PIC X(8) OCCURS 10 TIMES VALUE SPACES.
+       01 WS-XLIST-SUB   PIC 9(2) VALUE 0.
+       01 WS-XLIST-COUNT PIC 9(2) VALUE 0.
+       01 WS-XRES-SUB    PIC 9(2) VALUE 0.
+      *  Entry layout sourced from copybook BECIXRES (ticker/beta/
+      *  alpha/rsquared/stderr/exclcnt) - one row per ticker, PUT to
+      *  OUTPUTDATA. Same level-number-and-OCCURS-injection technique
+      *  as WS-EXCL-TABLE/BECIDQ below, so this table can no longer
+      *  drift from the copybook.
+       01 WS-XRES-TABLE.
+           COPY BECIXRES REPLACING
+               ==01 BECI-XRES-REC==
+                   BY ==05 WS-XRES-ENTRY OCCURS 10 TIMES==
+               ==05 BECI-XRES-TICKER==  BY ==10 WS-XRES-TICKER==
+               ==05 BECI-XRES-BETA==    BY ==10 WS-XRES-BETA==
+               ==05 BECI-XRES-ALPHA==   BY ==10 WS-XRES-ALPHA==
+               ==05 BECI-XRES-RSQ==     BY ==10 WS-XRES-RSQ==
+               ==05 BECI-XRES-STDERR==  BY ==10 WS-XRES-STDERR==
+               ==05 BECI-XRES-EXCLCNT== BY ==10 WS-XRES-EXCLCNT==
+               ==05 BECI-XRES-STATUS==  BY ==10 WS-XRES-STATUS==.
+
+      *  -----------------------------------------------------------
+      *  Data-quality validation pass work fields
+      *  -----------------------------------------------------------
+       01 WS-TEST-X PIC S9(4) COMP.
+       01 WS-TEST-Y PIC S9(4) COMP.
 
       *************
        PROCEDURE DIVISION.
@@ -92,9 +349,21 @@
                PERFORM ABEND-ROUTINE
            END-IF.
 
+      *  -----------------------------------------------------------
+      *  Pick up the optional mode/toggle containers.  Every one of
+      *  these is optional - if the caller doesn't PUT it, the
+      *  program keeps its default and behaves exactly as it always
+      *  has.
+      *  -----------------------------------------------------------
+           PERFORM GET-OPTIONAL-MODES.
+
       *  -----------------------------------------------------------
       *  Read position arguments from the begin and end containers.
+      *  In date mode these carry YYYYMMDD calendar dates instead of
+      *  raw 5-digit file keys; RESOLVE-DATE-RANGE below turns them
+      *  into WS-BEGIN-NUM/WS-END-NUM.
       *  -----------------------------------------------------------
+           MOVE SPACES TO WS-POS-HOLDER.
            MOVE LENGTH OF WS-POS-HOLDER TO INPUTLENGTH.
            EXEC CICS GET CONTAINER(BEGIN-CONT)
                CHANNEL(CHANNELNAME)
@@ -105,7 +374,11 @@
            END-EXEC.
            PERFORM ERROR-CHECK.
 
-           COMPUTE WS-BEGIN-NUM = FUNCTION NUMVAL(WS-POS-HOLDER).
+           IF WS-DATE-MODE = 'Y'
+               COMPUTE WS-BEGIN-DATE = FUNCTION NUMVAL(WS-POS-HOLDER)
+           ELSE
+               COMPUTE WS-BEGIN-NUM = FUNCTION NUMVAL(WS-POS-HOLDER)
+           END-IF.
 
            MOVE '00010' TO WS-POS-HOLDER.
            MOVE LENGTH OF WS-POS-HOLDER TO INPUTLENGTH.
@@ -117,8 +390,12 @@
                RESP2(RESPCODE2)
            END-EXEC.
            PERFORM ERROR-CHECK.
-           
-           COMPUTE WS-END-NUM = FUNCTION NUMVAL(WS-POS-HOLDER).
+
+           IF WS-DATE-MODE = 'Y'
+               COMPUTE WS-END-DATE = FUNCTION NUMVAL(WS-POS-HOLDER)
+           ELSE
+               COMPUTE WS-END-NUM = FUNCTION NUMVAL(WS-POS-HOLDER)
+           END-IF.
       *  -----------------------------------------------------------
       *  Read input files arguments from containers.
       *  -----------------------------------------------------------
@@ -154,67 +431,1009 @@
                             RESP(RESPCODE)
            END-EXEC.
            PERFORM ERROR-CHECK.
-           
+
       *  -----------------------------------------------------------
-      *  Firstly, calculate the means
+      *  Optional multi-ticker input list - one shared benchmark (Y)
+      *  against many X securities in this one invocation. GET-XLIST
+      *  runs after RESP-CONT is published - its own GET is optional
+      *  (legacy callers never PUT this container) and must not
+      *  clobber the RESPCODE diagnostic every caller already relies
+      *  on.
       *  -----------------------------------------------------------
-           COMPUTE WS-ITER = WS-BEGIN-NUM - 1.
-           PERFORM READ-RECORD
-            PERFORM UNTIL WS-EOF = 'Y'
-            PERFORM AVERAGE-PROC
-            PERFORM READ-RECORD
-            END-PERFORM
-           .
+           PERFORM GET-XLIST.
 
-           COMPUTE WS-X-AVG = WS-X-SUM / WS-INC.
-           COMPUTE WS-Y-AVG = WS-Y-SUM / WS-INC.
+      *  -----------------------------------------------------------
+      *  If date mode is on, resolve the calendar dates to real file
+      *  keys before doing anything else with WS-BEGIN-NUM/END-NUM.
+      *  Deferred until after GET-XLIST so WS-MULTI-MODE is already
+      *  known - a multi-ticker run resolves its dates per ticker
+      *  inside MULTI-TICKER-PROC instead (each ticker's X file can
+      *  have a different date-to-key mapping), so resolving once
+      *  here against whatever WS-INPUT1 the caller happened to PUT
+      *  to INPUTXDATA would just be thrown away, or worse, abort the
+      *  whole run on a ticker that isn't even part of the list.
+      *  -----------------------------------------------------------
+           IF WS-DATE-MODE = 'Y' AND WS-MULTI-MODE NOT = 'Y'
+               PERFORM RESOLVE-DATE-RANGE
+           END-IF.
+
+           IF WS-MULTI-MODE = 'Y'
+               PERFORM MULTI-TICKER-PROC
+           ELSE
+               PERFORM SINGLE-PAIR-PROC
+           END-IF.
+
+       PROGRAM-DONE.
+           PERFORM END-PGM.
 
       *  -----------------------------------------------------------
-      *  Then calculate the beta coefficient
+      *  Retrieve every optional mode/toggle container.  None of
+      *  these abend if missing - a non-NORMAL response just leaves
+      *  the field at its default, so legacy callers who never heard
+      *  of these features get the original behaviour.
       *  -----------------------------------------------------------
+       GET-OPTIONAL-MODES.
+           MOVE SPACES TO WS-FIELD-SEL.
+           MOVE LENGTH OF WS-FIELD-SEL TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(FIELDSEL-CONT)
+               CHANNEL(CHANNELNAME)
+               FLENGTH(INPUTLENGTH)
+               INTO(WS-FIELD-SEL)
+               RESP(RESPCODE)
+           END-EXEC.
 
-           MOVE '0' TO WS-EOF.
-           COMPUTE WS-ITER = WS-BEGIN-NUM - 1.
+           MOVE LENGTH OF WS-RECON-MODE TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(RECON-CONT)
+               CHANNEL(CHANNELNAME)
+               FLENGTH(INPUTLENGTH)
+               INTO(WS-RECON-MODE)
+               RESP(RESPCODE)
+           END-EXEC.
+
+           MOVE LENGTH OF WS-DQ-MODE TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(DQMODE-CONT)
+               CHANNEL(CHANNELNAME)
+               FLENGTH(INPUTLENGTH)
+               INTO(WS-DQ-MODE)
+               RESP(RESPCODE)
+           END-EXEC.
+
+           MOVE LENGTH OF WS-DQ-ACTION TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(DQACTION-CONT)
+               CHANNEL(CHANNELNAME)
+               FLENGTH(INPUTLENGTH)
+               INTO(WS-DQ-ACTION)
+               RESP(RESPCODE)
+           END-EXEC.
+
+           MOVE LENGTH OF WS-DATE-MODE TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(DATEMODE-CONT)
+               CHANNEL(CHANNELNAME)
+               FLENGTH(INPUTLENGTH)
+               INTO(WS-DATE-MODE)
+               RESP(RESPCODE)
+           END-EXEC.
+
+           MOVE LENGTH OF WS-ROLL-MODE TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(ROLLING-CONT)
+               CHANNEL(CHANNELNAME)
+               FLENGTH(INPUTLENGTH)
+               INTO(WS-ROLL-MODE)
+               RESP(RESPCODE)
+           END-EXEC.
+
+           MOVE SPACES TO WS-WINDOW-HOLDER.
+           MOVE LENGTH OF WS-WINDOW-HOLDER TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(WINDOW-CONT)
+               CHANNEL(CHANNELNAME)
+               FLENGTH(INPUTLENGTH)
+               INTO(WS-WINDOW-HOLDER)
+               RESP(RESPCODE)
+           END-EXEC.
+           IF RESPCODE = DFHRESP(NORMAL)
+               COMPUTE WS-WINDOW-SIZE =
+                   FUNCTION NUMVAL(WS-WINDOW-HOLDER)
+           END-IF.
+
+           MOVE LENGTH OF WS-RESUME-MODE TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(RESUME-CONT)
+               CHANNEL(CHANNELNAME)
+               FLENGTH(INPUTLENGTH)
+               INTO(WS-RESUME-MODE)
+               RESP(RESPCODE)
+           END-EXEC.
+
+      *  -----------------------------------------------------------
+      *  Optional multi-ticker list of X input files.
+      *  -----------------------------------------------------------
+       GET-XLIST.
+           MOVE LENGTH OF WS-XLIST-GROUP TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(INPUTXLIST-CONT)
+               CHANNEL(CHANNELNAME)
+               FLENGTH(INPUTLENGTH)
+               INTO(WS-XLIST-GROUP)
+               RESP(RESPCODE)
+           END-EXEC.
+           IF RESPCODE = DFHRESP(NORMAL)
+               PERFORM COUNT-XLIST-ENTRIES
+               IF WS-XLIST-COUNT > 0
+                   MOVE 'Y' TO WS-MULTI-MODE
+               END-IF
+           END-IF.
+
+       COUNT-XLIST-ENTRIES.
+           MOVE 0 TO WS-XLIST-COUNT.
+           PERFORM VARYING WS-XLIST-SUB FROM 1 BY 1
+                   UNTIL WS-XLIST-SUB > 10
+               IF WS-XLIST-ENTRY(WS-XLIST-SUB) NOT = SPACES
+                   ADD 1 TO WS-XLIST-COUNT
+               END-IF
+           END-PERFORM.
+
+      *  -----------------------------------------------------------
+      *  Resolve YYYYMMDD begin/end dates to real WS-BEGIN-NUM /
+      *  WS-END-NUM file keys by scanning BECIIN01's trade-date
+      *  field in key sequence.
+      *  -----------------------------------------------------------
+       RESOLVE-DATE-RANGE.
+           MOVE 'N' TO WS-BEGIN-FOUND.
+           MOVE 'N' TO WS-END-FOUND.
+           MOVE 1 TO WS-SCAN-KEY.
+           EXEC CICS STARTBR FILE(WS-INPUT1)
+               RIDFLD(WS-SCAN-KEY)
+               RESP(RESPCODE)
+           END-EXEC.
+           IF RESPCODE = DFHRESP(NORMAL)
+               PERFORM UNTIL RESPCODE NOT = DFHRESP(NORMAL)
+                   MOVE 185 TO RECLEN
+                   EXEC CICS READNEXT FILE(WS-INPUT1)
+                       INTO(WS-X-LINE)
+                       RIDFLD(WS-SCAN-KEY)
+                       LENGTH(RECLEN)
+                       RESP(RESPCODE)
+                       RESP2(RESPCODE2)
+                   END-EXEC
+                   IF RESPCODE = DFHRESP(NORMAL)
+                       IF WS-BEGIN-FOUND = 'N'
+                          AND WS-X-DATE >= WS-BEGIN-DATE
+                           MOVE WS-X-KEY TO WS-BEGIN-NUM
+                           MOVE 'Y' TO WS-BEGIN-FOUND
+                       END-IF
+                       IF WS-BEGIN-FOUND = 'Y'
+                          AND WS-X-DATE <= WS-END-DATE
+                           MOVE WS-X-KEY TO WS-END-NUM
+                           MOVE 'Y' TO WS-END-FOUND
+                       END-IF
+                   ELSE
+      *  ENDFILE is how this browse is expected to terminate - only a
+      *  genuine failure (INVREQ, FILENOTFOUND, ...) is a real error,
+      *  and even that is this ticker's problem alone in multi-ticker
+      *  mode, same as any other per-ticker file error - hence
+      *  TICKER-ERROR-CHECK rather than ERROR-CHECK here.
+                       IF RESPCODE NOT = DFHRESP(ENDFILE)
+                           PERFORM TICKER-ERROR-CHECK
+                       END-IF
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR FILE(WS-INPUT1)
+                   RESP(RESPCODE)
+               END-EXEC
+               IF RESPCODE NOT = DFHRESP(NORMAL)
+                   PERFORM TICKER-ERROR-CHECK
+               END-IF
+           ELSE
+      *  NOTFND here means the file has no records at all - a real
+      *  "no data in range" case that falls through to NODATE below,
+      *  same as an empty browse; anything else is a genuine failure,
+      *  and again this ticker's problem alone in multi-ticker mode.
+               IF RESPCODE NOT = DFHRESP(NOTFND)
+                   PERFORM TICKER-ERROR-CHECK
+               END-IF
+           END-IF.
+      *  In multi-ticker mode one ticker's date range not matching the
+      *  requested window is that ticker's problem, not grounds to
+      *  abort every other ticker in the list - leave WS-BEGIN-FOUND/
+      *  WS-END-FOUND set so MULTI-TICKER-PROC can skip just this one.
+           IF WS-MULTI-MODE NOT = 'Y'
+               IF WS-BEGIN-FOUND = 'N' OR WS-END-FOUND = 'N'
+                   MOVE 'NODATE' TO WS-ERROR-MSG
+                   PERFORM ERROR-SEND
+               END-IF
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  Single X/Y pair - the original point-in-time beta run, now
+      *  also producing the full regression readout, honouring the
+      *  reconciliation/data-quality/checkpoint/rolling modes.
+      *  -----------------------------------------------------------
+       SINGLE-PAIR-PROC.
+           PERFORM RESUME-CHECK.
+
+           IF WS-DQ-MODE = 'Y'
+               PERFORM VALIDATE-PROC
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  Firstly, calculate the means (unless a checkpoint already
+      *  finished this phase on a prior, interrupted run).
+      *  -----------------------------------------------------------
+           IF WS-CHKP-FOUND = 'Y' AND WS-CHKP-PHASE = 'V'
+               MOVE WS-CHKP-XAVG  TO WS-X-AVG
+               MOVE WS-CHKP-YAVG  TO WS-Y-AVG
+               MOVE WS-CHKP-INC   TO WS-INC
+               MOVE WS-CHKP-COVAR TO WS-COVAR
+               MOVE WS-CHKP-XVAR  TO WS-X-VAR
+               MOVE WS-CHKP-YVAR  TO WS-Y-VAR
+      *  A V-phase resume skips straight to WS-CHKP-ITER + 1 - unlike
+      *  a data-quality run (005's VALIDATE-PROC always rescans the
+      *  full range up front), reconciliation exclusions are only
+      *  ever discovered lazily inside READ-RECORD, so the range this
+      *  checkpoint already passed over needs replaying purely to
+      *  rebuild WS-EXCL-FLAG/WS-EXCL-TABLE for it.
+               IF WS-RECON-MODE = 'Y'
+                   PERFORM RESCAN-EXCLUSIONS
+               END-IF
+               COMPUTE WS-ITER = WS-CHKP-ITER
+           ELSE
+               IF WS-CHKP-FOUND = 'Y' AND WS-CHKP-PHASE = 'A'
+                   MOVE WS-CHKP-INC  TO WS-INC
+                   MOVE WS-CHKP-XSUM TO WS-X-SUM
+                   MOVE WS-CHKP-YSUM TO WS-Y-SUM
+      *  Same reasoning as the phase-V branch above - an A-phase
+      *  checkpoint's sums already correctly skipped any pre-checkpoint
+      *  reconciliation exclusion, but WS-EXCL-FLAG/WS-EXCL-TABLE
+      *  themselves still need rebuilding on this fresh execution so
+      *  WS-OUT-EXCLCNT/DQLISTDATA report that range's exclusions too.
+                   IF WS-RECON-MODE = 'Y'
+                       PERFORM RESCAN-EXCLUSIONS
+                   END-IF
+                   COMPUTE WS-ITER = WS-CHKP-ITER
+               ELSE
+                   COMPUTE WS-ITER = WS-BEGIN-NUM - 1
+               END-IF
+
+               MOVE 'A' TO WS-CURRENT-PHASE
+               PERFORM READ-RECORD
+               PERFORM UNTIL WS-EOF = 'Y'
+                   IF WS-EXCL-FLAG(WS-EXCL-IDX) NOT = 'Y'
+                       PERFORM AVERAGE-PROC
+                   END-IF
+                   PERFORM SAVE-CHECKPOINT
+                   PERFORM READ-RECORD
+               END-PERFORM
+
+               IF WS-INC = 0
+                   PERFORM PUBLISH-EXCLUSIONS
+                   MOVE 'NODATA' TO WS-ERROR-MSG
+                   PERFORM ERROR-SEND
+               END-IF
+
+               COMPUTE WS-X-AVG = WS-X-SUM / WS-INC
+               COMPUTE WS-Y-AVG = WS-Y-SUM / WS-INC
+               MOVE WS-X-AVG TO WS-CHKP-XAVG
+               MOVE WS-Y-AVG TO WS-CHKP-YAVG
+
+               MOVE '0' TO WS-EOF
+               COMPUTE WS-ITER = WS-BEGIN-NUM - 1
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  Then calculate the covariance / variances the beta needs.
+      *  -----------------------------------------------------------
+           MOVE 'V' TO WS-CURRENT-PHASE.
            PERFORM READ-RECORD
-            PERFORM UNTIL WS-EOF = 'Y'
-            PERFORM VARCOVAR-PROC
-            PERFORM READ-RECORD
-            END-PERFORM
-           .
+           PERFORM UNTIL WS-EOF = 'Y'
+               IF WS-EXCL-FLAG(WS-EXCL-IDX) NOT = 'Y'
+                   PERFORM VARCOVAR-PROC
+               END-IF
+               PERFORM SAVE-CHECKPOINT
+               PERFORM READ-RECORD
+           END-PERFORM.
 
-           COMPUTE WS-BETA = WS-COVAR / WS-X-VAR.
+           PERFORM COMPUTE-REGRESSION-STATS.
+
+           IF WS-ROLL-MODE = 'Y'
+               PERFORM ROLLING-PROC
+           END-IF.
+
+           MOVE WS-BETA        TO WS-OUT-BETA.
+           MOVE WS-ALPHA       TO WS-OUT-ALPHA.
+           MOVE WS-RSQ         TO WS-OUT-RSQ.
+           MOVE WS-STDERR      TO WS-OUT-STDERR.
+           MOVE WS-INC         TO WS-OUT-OBSCNT.
+           MOVE WS-EXCL-COUNT  TO WS-OUT-EXCLCNT.
+
+           PERFORM PUBLISH-EXCLUSIONS.
 
            EXEC CICS PUT CONTAINER(OUTPUT-CONT)
-               FROM(WS-BETA)
+               FROM(WS-STATS-OUT)
+               FLENGTH(LENGTH OF WS-STATS-OUT)
                CHAR
                RESP(RESPCODE)
            END-EXEC.
+           PERFORM ERROR-CHECK.
 
+      *  Successful completion - drop the checkpoint so a later run
+      *  over the same channel starts clean instead of resuming.
+           EXEC CICS DELETEQ TS QUEUE(WS-CHKP-QUEUE)
+               RESP(RESPCODE)
+           END-EXEC.
+
+           PERFORM WRITE-AUDIT-REC.
+
+      *  -----------------------------------------------------------
+      *  Derive alpha, R-squared and the standard error of the
+      *  estimate from the beta coefficient just computed.
+      *  -----------------------------------------------------------
+       COMPUTE-REGRESSION-STATS.
+           IF WS-X-VAR = 0
+               MOVE 0 TO WS-BETA
+           ELSE
+               COMPUTE WS-BETA = WS-COVAR / WS-X-VAR
+           END-IF.
+
+           COMPUTE WS-ALPHA = WS-Y-AVG - (WS-BETA * WS-X-AVG).
+
+           IF WS-X-VAR = 0 OR WS-Y-VAR = 0
+               MOVE 0 TO WS-RSQ
+           ELSE
+               COMPUTE WS-RSQ =
+                   (WS-COVAR * WS-COVAR) / (WS-X-VAR * WS-Y-VAR)
+           END-IF.
+
+           IF WS-INC > 2
+               COMPUTE WS-SSE = WS-Y-VAR - (WS-BETA * WS-COVAR)
+               IF WS-SSE < 0
+                   MOVE 0 TO WS-SSE
+               END-IF
+               COMPUTE WS-N-MINUS-2 = WS-INC - 2
+               COMPUTE WS-STDERR = FUNCTION SQRT(WS-SSE / WS-N-MINUS-2)
+           ELSE
+               MOVE 0 TO WS-STDERR
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  Multi-ticker mode - run a paired average pass and a paired
+      *  variance/covariance pass per X ticker against the shared Y
+      *  benchmark. Both passes dual-read X and Y together through
+      *  READ-RECORD (the same reconciliation/DATEMIS-aware reader
+      *  SINGLE-PAIR-PROC uses), so the mean and the variance for a
+      *  given ticker are always derived from the same excluded-record
+      *  set. Averaging the Y benchmark once up front, ahead of
+      *  knowing any one ticker's own reconciliation/data-quality
+      *  exclusions, would mean that ticker's mean and variance passes
+      *  were no longer computed over the same population - a holiday
+      *  gap or bad value unique to one ticker's X file has to drop
+      *  the paired Y record from that ticker's benchmark average too,
+      *  not just from its covariance sum, or the regression silently
+      *  mixes two different populations.
+      *  -----------------------------------------------------------
+       MULTI-TICKER-PROC.
+           MOVE 0 TO WS-XRES-SUB.
+           PERFORM VARYING WS-XLIST-SUB FROM 1 BY 1
+                   UNTIL WS-XLIST-SUB > 10
+               IF WS-XLIST-ENTRY(WS-XLIST-SUB) NOT = SPACES
+                   MOVE WS-XLIST-ENTRY(WS-XLIST-SUB) TO WS-INPUT1
+                   MOVE 'N' TO WS-TICKER-ABORT
+                   MOVE SPACES TO WS-TICKER-ABORT-MSG
+      *  RESET-EXCL-STATE below only clears WS-EXCL-FLAG once this
+      *  ticker's own range is known, but WS-EXCL-COUNT/WS-EXCL-
+      *  LIST-CNT must not carry the previous ticker's tally into this
+      *  one even if this ticker aborts before reaching RESET-EXCL-
+      *  STATE (e.g. NODATE), since WS-XRES-EXCLCNT is set from
+      *  WS-EXCL-COUNT regardless of how the ticker ends.
+                   MOVE 0 TO WS-EXCL-COUNT
+                   MOVE 0 TO WS-EXCL-LIST-CNT
+
+      *  Date mode resolves this ticker's own X file to a begin/end
+      *  key pair before anything else uses WS-BEGIN-NUM/WS-END-NUM -
+      *  each ticker's file can map the same calendar range to
+      *  different file keys, so this cannot be done once, up front,
+      *  for the whole list (see RESOLVE-DATE-RANGE).
+                   IF WS-DATE-MODE = 'Y'
+                       PERFORM RESOLVE-DATE-RANGE
+      *  A genuine STARTBR/READNEXT failure inside RESOLVE-DATE-RANGE
+      *  already set WS-TICKER-ABORT/WS-TICKER-ABORT-MSG itself (via
+      *  TICKER-ERROR-CHECK) - only default to NODATE when it did not,
+      *  so that real reason is not overwritten here.
+                       IF WS-TICKER-ABORT = 'N'
+                          AND (WS-BEGIN-FOUND = 'N'
+                               OR WS-END-FOUND = 'N')
+                           MOVE 'Y' TO WS-TICKER-ABORT
+                           MOVE 'NODATE' TO WS-TICKER-ABORT-MSG
+                       END-IF
+                   END-IF
+
+      *  WS-EXCL-FLAG is position-indexed, not ticker-indexed - an
+      *  exclusion found for the previous ticker's X file must not
+      *  carry over and silently drop a perfectly good record for
+      *  this ticker.
+                   IF WS-TICKER-ABORT = 'N'
+                       PERFORM RESET-EXCL-STATE
+                   END-IF
+
+                   IF WS-TICKER-ABORT = 'N' AND WS-DQ-MODE = 'Y'
+                       PERFORM VALIDATE-PROC
+                   END-IF
+
+                   IF WS-TICKER-ABORT = 'N'
+                       PERFORM PAIRED-AVERAGE-PROC
+                       IF WS-TICKER-ABORT = 'N' AND WS-INC = 0
+                           MOVE 'Y' TO WS-TICKER-ABORT
+                           MOVE 'NODATA' TO WS-TICKER-ABORT-MSG
+                       END-IF
+                   END-IF
+
+                   IF WS-TICKER-ABORT = 'N'
+                       PERFORM PAIRED-VARCOVAR-PROC
+                   END-IF
+
+                   IF WS-TICKER-ABORT = 'N'
+                       PERFORM COMPUTE-REGRESSION-STATS
+                   END-IF
+
+                   ADD 1 TO WS-XRES-SUB
+                   MOVE WS-XLIST-ENTRY(WS-XLIST-SUB)
+                       TO WS-XRES-TICKER(WS-XRES-SUB)
+                   IF WS-TICKER-ABORT = 'Y'
+      *  This ticker failed somewhere above - report it in the result
+      *  row instead of aborting the whole list, so every other
+      *  ticker's already-computed result still reaches the caller.
+                       MOVE 0 TO WS-XRES-BETA(WS-XRES-SUB)
+                       MOVE 0 TO WS-XRES-ALPHA(WS-XRES-SUB)
+                       MOVE 0 TO WS-XRES-RSQ(WS-XRES-SUB)
+                       MOVE 0 TO WS-XRES-STDERR(WS-XRES-SUB)
+                       MOVE WS-TICKER-ABORT-MSG
+                           TO WS-XRES-STATUS(WS-XRES-SUB)
+                   ELSE
+                       MOVE WS-BETA   TO WS-XRES-BETA(WS-XRES-SUB)
+                       MOVE WS-ALPHA  TO WS-XRES-ALPHA(WS-XRES-SUB)
+                       MOVE WS-RSQ    TO WS-XRES-RSQ(WS-XRES-SUB)
+                       MOVE WS-STDERR TO WS-XRES-STDERR(WS-XRES-SUB)
+                       MOVE 'OK' TO WS-XRES-STATUS(WS-XRES-SUB)
+                   END-IF
+      *  Same exclusion reporting a single-pair caller gets via
+      *  WS-OUT-EXCLCNT/DQLISTDATA, carried per ticker instead: the
+      *  tally goes straight into this ticker's result row, and the
+      *  detail list (if any) goes to BECIXDQL, ticker-correlated.
+                   MOVE WS-EXCL-COUNT TO WS-XRES-EXCLCNT(WS-XRES-SUB)
+                   IF WS-EXCL-LIST-CNT > 0
+                       PERFORM PUBLISH-TICKER-EXCLUSIONS
+                   END-IF
+      *  One audit record per ticker, written here while WS-INPUT1/
+      *  WS-BETA still hold this ticker's own result - deferring this
+      *  until after the loop would only ever capture the last ticker
+      *  in the list, since every earlier ticker's WS-INPUT1/WS-BETA
+      *  would already have been overwritten. On an abort, WS-BETA may
+      *  still hold a previous ticker's beta (or 0, on the first
+      *  ticker), so it is blanked out here and WS-TICKER-ABORT-MSG -
+      *  not WS-ERROR-MSG, which this path never sets - is copied in
+      *  as the audit record's failure reason.
+                   IF WS-TICKER-ABORT = 'Y'
+                       MOVE 0 TO WS-BETA
+                       MOVE WS-TICKER-ABORT-MSG TO WS-ERROR-MSG
+                   ELSE
+                       MOVE SPACES TO WS-ERROR-MSG
+                   END-IF
+                   PERFORM WRITE-AUDIT-REC
+               END-IF
+           END-PERFORM.
+
+           COMPUTE INPUTLENGTH =
+               WS-XRES-SUB * LENGTH OF WS-XRES-ENTRY(1).
+           EXEC CICS PUT CONTAINER(OUTPUT-CONT)
+               FROM(WS-XRES-TABLE)
+               FLENGTH(INPUTLENGTH)
+               CHAR
+               RESP(RESPCODE)
+           END-EXEC.
            PERFORM ERROR-CHECK.
 
-       PROGRAM-DONE.
-           PERFORM END-PGM.
+      *  -----------------------------------------------------------
+      *  Per-ticker mean pass - mirrors SINGLE-PAIR-PROC's averaging
+      *  loop over AVERAGE-PROC/READ-RECORD.
+      *  -----------------------------------------------------------
+       PAIRED-AVERAGE-PROC.
+           MOVE 0 TO WS-X-SUM.
+           MOVE 0 TO WS-Y-SUM.
+           MOVE 0 TO WS-INC.
+           MOVE '0' TO WS-EOF.
+           COMPUTE WS-ITER = WS-BEGIN-NUM - 1.
+           PERFORM READ-RECORD
+           PERFORM UNTIL WS-EOF = 'Y'
+               IF WS-EXCL-FLAG(WS-EXCL-IDX) NOT = 'Y'
+                   PERFORM AVERAGE-PROC
+               END-IF
+               PERFORM READ-RECORD
+           END-PERFORM.
+           IF WS-INC = 0
+               MOVE 0 TO WS-X-AVG
+               MOVE 0 TO WS-Y-AVG
+           ELSE
+               COMPUTE WS-X-AVG = WS-X-SUM / WS-INC
+               COMPUTE WS-Y-AVG = WS-Y-SUM / WS-INC
+           END-IF.
+
+       PAIRED-VARCOVAR-PROC.
+           MOVE 0 TO WS-COVAR.
+           MOVE 0 TO WS-X-VAR.
+           MOVE 0 TO WS-Y-VAR.
+           MOVE '0' TO WS-EOF.
+           COMPUTE WS-ITER = WS-BEGIN-NUM - 1.
+           PERFORM READ-RECORD
+           PERFORM UNTIL WS-EOF = 'Y'
+               IF WS-EXCL-FLAG(WS-EXCL-IDX) NOT = 'Y'
+                   PERFORM VARCOVAR-PROC
+               END-IF
+               PERFORM READ-RECORD
+           END-PERFORM.
 
       *  -----------------------------------------------------------
       *  Update calculations of the means
       *  -----------------------------------------------------------
        AVERAGE-PROC.
            ADD 1 TO WS-INC.
-           COMPUTE WS-X-NUM = FUNCTION NUMVAL-C(WS-X-VAL).
-           COMPUTE WS-Y-NUM = FUNCTION NUMVAL-C(WS-Y-VAL).
+           COMPUTE WS-X-NUM = FUNCTION NUMVAL-C(WS-X-SELVAL).
+           COMPUTE WS-Y-NUM = FUNCTION NUMVAL-C(WS-Y-SELVAL).
 
            ADD WS-X-NUM TO WS-X-SUM.
            ADD WS-Y-NUM TO WS-Y-SUM.
       *  -----------------------------------------------------------
-      *  Update calculations of the covariance
+      *  Update calculations of the covariance / variances
       *  -----------------------------------------------------------
        VARCOVAR-PROC.
-           COMPUTE WS-X-NUM = FUNCTION NUMVAL-C(WS-X-VAL).
-           COMPUTE WS-Y-NUM = FUNCTION NUMVAL-C(WS-Y-VAL).
+           COMPUTE WS-X-NUM = FUNCTION NUMVAL-C(WS-X-SELVAL).
+           COMPUTE WS-Y-NUM = FUNCTION NUMVAL-C(WS-Y-SELVAL).
 
            COMPUTE WS-COVAR = WS-COVAR + (WS-X-NUM - WS-X-AVG)
              * (WS-Y-NUM - WS-Y-AVG).
            COMPUTE WS-X-VAR = WS-X-VAR + (WS-X-NUM - WS-X-AVG) ** 2.
+           COMPUTE WS-Y-VAR = WS-Y-VAR + (WS-Y-NUM - WS-Y-AVG) ** 2.
+
+      *  -----------------------------------------------------------
+      *  Move the OHLCV column selected by FIELDSEL-CONT into the
+      *  working X/Y value used by every statistic in this program.
+      *  -----------------------------------------------------------
+       SELECT-FIELDS.
+           EVALUATE WS-FIELD-SEL
+               WHEN 'OPEN'
+                   MOVE WS-X-OPEN TO WS-X-SELVAL
+                   MOVE WS-Y-OPEN TO WS-Y-SELVAL
+               WHEN 'HIGH'
+                   MOVE WS-X-HIGH TO WS-X-SELVAL
+                   MOVE WS-Y-HIGH TO WS-Y-SELVAL
+               WHEN 'LOW'
+                   MOVE WS-X-LOW TO WS-X-SELVAL
+                   MOVE WS-Y-LOW TO WS-Y-SELVAL
+               WHEN 'ADJCLOSE'
+                   MOVE WS-X-ADJCLOSE TO WS-X-SELVAL
+                   MOVE WS-Y-ADJCLOSE TO WS-Y-SELVAL
+               WHEN 'VOLUME'
+                   MOVE WS-X-VOLUME TO WS-X-SELVAL
+                   MOVE WS-Y-VOLUME TO WS-Y-SELVAL
+               WHEN OTHER
+                   MOVE WS-X-VAL TO WS-X-SELVAL
+                   MOVE WS-Y-VAL TO WS-Y-SELVAL
+           END-EVALUATE.
+
+      *  -----------------------------------------------------------
+      *  Data-quality validation pass - flags non-numeric, negative
+      *  or zero priced records by key/side before the averaging
+      *  loop ever runs, instead of letting a bad value blow up
+      *  NUMVAL-C or silently skew the sums.
+      *  -----------------------------------------------------------
+       VALIDATE-PROC.
+           MOVE 'N' TO WS-DQ-BAD-FOUND.
+           MOVE '0' TO WS-EOF.
+           COMPUTE WS-ITER = WS-BEGIN-NUM - 1.
+           PERFORM READ-RECORD
+           PERFORM UNTIL WS-EOF = 'Y'
+               IF WS-EXCL-FLAG(WS-EXCL-IDX) NOT = 'Y'
+                   PERFORM VALIDATE-FIELDS
+               END-IF
+               PERFORM READ-RECORD
+           END-PERFORM.
+
+           IF WS-DQ-BAD-FOUND = 'Y' AND WS-DQ-ACTION = 'STOP'
+      *  In multi-ticker mode DQLISTDATA is one shared container for
+      *  the whole call, so PUT-ing it here would just leave it holding
+      *  whichever ticker's failure happened to run last - MULTI-TICKER-
+      *  PROC instead calls PUBLISH-TICKER-EXCLUSIONS once this ticker
+      *  is done, ticker-correlated, into TS queue BECIXDQL.
+               IF WS-MULTI-MODE NOT = 'Y'
+                   PERFORM PUBLISH-EXCLUSIONS
+               END-IF
+      *  In multi-ticker mode one ticker failing data-quality is that
+      *  ticker's problem, not grounds to abort every other ticker
+      *  already processed or still to come - see the matching
+      *  WS-TICKER-ABORT handling in TICKER-ERROR-CHECK.
+               IF WS-MULTI-MODE = 'Y'
+                   MOVE 'Y' TO WS-TICKER-ABORT
+                   MOVE 'DQFAIL' TO WS-TICKER-ABORT-MSG
+               ELSE
+                   MOVE 'DQFAIL' TO WS-ERROR-MSG
+                   PERFORM ERROR-SEND
+               END-IF
+           END-IF.
+
+           MOVE '0' TO WS-EOF.
+
+      *  -----------------------------------------------------------
+      *  Surface the excluded-key list (recon skips and/or bad-value
+      *  drops share the one table) to the caller as DQLISTDATA.
+      *  -----------------------------------------------------------
+       PUBLISH-EXCLUSIONS.
+           IF WS-EXCL-LIST-CNT > 0
+               COMPUTE INPUTLENGTH =
+                   WS-EXCL-LIST-CNT * LENGTH OF WS-EXCL-ENTRY(1)
+               EXEC CICS PUT CONTAINER(DQLIST-CONT)
+                   FROM(WS-EXCL-TABLE)
+                   FLENGTH(INPUTLENGTH)
+                   CHAR
+                   RESP(RESPCODE)
+               END-EXEC
+               PERFORM ERROR-CHECK
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  Multi-ticker counterpart to PUBLISH-EXCLUSIONS - one TS queue
+      *  item per excluded record for the current ticker (WS-INPUT1),
+      *  so a multi-ticker caller can pull each ticker's own exclusion
+      *  detail back out of BECIXDQL the same way WRITE-AUDIT-REC lets
+      *  it pull each ticker's own audit row back out of BECIAUDT. Like
+      *  WRITE-AUDIT-REC, a failed WRITEQ TS here is not worth aborting
+      *  the rest of the ticker list over, so RESPCODE is not checked.
+      *  -----------------------------------------------------------
+       PUBLISH-TICKER-EXCLUSIONS.
+           MOVE WS-INPUT1 TO WS-XDQ-TICKER.
+           PERFORM VARYING WS-EXCL-IDX FROM 1 BY 1
+                   UNTIL WS-EXCL-IDX > WS-EXCL-LIST-CNT
+               MOVE WS-EXCL-KEY(WS-EXCL-IDX)    TO WS-XDQ-KEY
+               MOVE WS-EXCL-DATE(WS-EXCL-IDX)   TO WS-XDQ-DATE
+               MOVE WS-EXCL-SIDE(WS-EXCL-IDX)   TO WS-XDQ-SIDE
+               MOVE WS-EXCL-REASON(WS-EXCL-IDX) TO WS-XDQ-REASON
+               EXEC CICS WRITEQ TS QUEUE(WS-XDQ-QUEUE)
+                   FROM(WS-XDQ-REC)
+                   LENGTH(LENGTH OF WS-XDQ-REC)
+                   RESP(RESPCODE)
+               END-EXEC
+           END-PERFORM.
+
+       VALIDATE-FIELDS.
+           COMPUTE WS-TEST-X = FUNCTION TEST-NUMVAL-C(WS-X-SELVAL).
+           IF WS-TEST-X NOT = 0
+               MOVE 'X' TO WS-EXCL-SIDE-TEMP
+               MOVE 'NONNUM' TO WS-EXCL-REASON-TEMP
+               MOVE WS-X-DATE TO WS-EXCL-DATE-TEMP
+               PERFORM LOG-EXCLUSION
+               MOVE 'Y' TO WS-DQ-BAD-FOUND
+           ELSE
+               COMPUTE WS-X-NUM = FUNCTION NUMVAL-C(WS-X-SELVAL)
+               IF WS-X-NUM < 0
+                   MOVE 'X' TO WS-EXCL-SIDE-TEMP
+                   MOVE 'NEGATIVE' TO WS-EXCL-REASON-TEMP
+                   MOVE WS-X-DATE TO WS-EXCL-DATE-TEMP
+                   PERFORM LOG-EXCLUSION
+                   MOVE 'Y' TO WS-DQ-BAD-FOUND
+               ELSE
+                   IF WS-X-NUM = 0
+                       MOVE 'X' TO WS-EXCL-SIDE-TEMP
+                       MOVE 'ZERO' TO WS-EXCL-REASON-TEMP
+                       MOVE WS-X-DATE TO WS-EXCL-DATE-TEMP
+                       PERFORM LOG-EXCLUSION
+                       MOVE 'Y' TO WS-DQ-BAD-FOUND
+                   END-IF
+               END-IF
+           END-IF.
+
+           COMPUTE WS-TEST-Y = FUNCTION TEST-NUMVAL-C(WS-Y-SELVAL).
+           IF WS-TEST-Y NOT = 0
+               MOVE 'Y' TO WS-EXCL-SIDE-TEMP
+               MOVE 'NONNUM' TO WS-EXCL-REASON-TEMP
+               MOVE WS-Y-DATE TO WS-EXCL-DATE-TEMP
+               PERFORM LOG-EXCLUSION
+               MOVE 'Y' TO WS-DQ-BAD-FOUND
+           ELSE
+               COMPUTE WS-Y-NUM = FUNCTION NUMVAL-C(WS-Y-SELVAL)
+               IF WS-Y-NUM < 0
+                   MOVE 'Y' TO WS-EXCL-SIDE-TEMP
+                   MOVE 'NEGATIVE' TO WS-EXCL-REASON-TEMP
+                   MOVE WS-Y-DATE TO WS-EXCL-DATE-TEMP
+                   PERFORM LOG-EXCLUSION
+                   MOVE 'Y' TO WS-DQ-BAD-FOUND
+               ELSE
+                   IF WS-Y-NUM = 0
+                       MOVE 'Y' TO WS-EXCL-SIDE-TEMP
+                       MOVE 'ZERO' TO WS-EXCL-REASON-TEMP
+                       MOVE WS-Y-DATE TO WS-EXCL-DATE-TEMP
+                       PERFORM LOG-EXCLUSION
+                       MOVE 'Y' TO WS-DQ-BAD-FOUND
+                   END-IF
+               END-IF
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  Mark WS-ITER excluded (used by both reconciliation mode and
+      *  the data-quality pass) and, room permitting, keep a list
+      *  entry so the caller can see exactly what was dropped.
+      *  -----------------------------------------------------------
+       LOG-EXCLUSION.
+           IF WS-EXCL-FLAG(WS-EXCL-IDX) NOT = 'Y'
+               MOVE 'Y' TO WS-EXCL-FLAG(WS-EXCL-IDX)
+               ADD 1 TO WS-EXCL-COUNT
+               IF WS-EXCL-LIST-CNT < WS-EXCL-LIST-MAX
+                   ADD 1 TO WS-EXCL-LIST-CNT
+                   MOVE WS-ITER TO WS-EXCL-KEY(WS-EXCL-LIST-CNT)
+                   MOVE WS-EXCL-SIDE-TEMP TO
+                       WS-EXCL-SIDE(WS-EXCL-LIST-CNT)
+                   MOVE WS-EXCL-REASON-TEMP TO
+                       WS-EXCL-REASON(WS-EXCL-LIST-CNT)
+                   MOVE WS-EXCL-DATE-TEMP TO
+                       WS-EXCL-DATE(WS-EXCL-LIST-CNT)
+               END-IF
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  Clear the exclusion table over the current WS-BEGIN-NUM /
+      *  WS-END-NUM range - used by MULTI-TICKER-PROC so one ticker's
+      *  reconciliation exclusions do not persist into the next.
+      *  -----------------------------------------------------------
+       RESET-EXCL-STATE.
+           MOVE 0 TO WS-EXCL-COUNT.
+           MOVE 0 TO WS-EXCL-LIST-CNT.
+           PERFORM VARYING WS-EXCL-IDX FROM 1 BY 1
+                   UNTIL WS-EXCL-IDX > (WS-END-NUM - WS-BEGIN-NUM + 1)
+               MOVE 'N' TO WS-EXCL-FLAG(WS-EXCL-IDX)
+           END-PERFORM.
+
+      *  -----------------------------------------------------------
+      *  Replay READ-RECORD over the range an A-phase or V-phase
+      *  checkpoint already passed, solely to rebuild the exclusion
+      *  state that range would have produced the first time around -
+      *  the checkpointed sums already reflect it correctly excluding
+      *  those keys, so AVERAGE-PROC/VARCOVAR-PROC are deliberately
+      *  not invoked here.
+      *  -----------------------------------------------------------
+       RESCAN-EXCLUSIONS.
+           COMPUTE WS-ITER = WS-BEGIN-NUM - 1.
+           PERFORM UNTIL WS-ITER >= WS-CHKP-ITER
+               PERFORM READ-RECORD
+           END-PERFORM.
+
+      *  -----------------------------------------------------------
+      *  Rolling-window beta series - recompute a plain regression
+      *  over a WS-WINDOW-SIZE window at every ending key across the
+      *  requested range and stream the results to TS queue WS-ROLLQ
+      *  (channel-qualified so concurrent requests do not collide).
+      *  -----------------------------------------------------------
+       ROLLING-PROC.
+           MOVE SPACES TO WS-ROLLQ.
+           STRING 'R' CHANNELNAME(1:15) DELIMITED BY SIZE
+               INTO WS-ROLLQ.
+
+      *  Always clear a stale prior-run series for this channel, even
+      *  when this run's own range is too short to produce any window
+      *  - otherwise a caller reading WS-ROLLQ after a short-circuited
+      *  run would silently see yesterday's rolling series instead of
+      *  an empty one.
+           EXEC CICS DELETEQ TS QUEUE(WS-ROLLQ)
+               RESP(RESPCODE)
+           END-EXEC.
+
+           IF WS-WINDOW-SIZE = 0
+               OR (WS-END-NUM - WS-BEGIN-NUM + 1) < WS-WINDOW-SIZE
+               CONTINUE
+           ELSE
+               COMPUTE WS-ROLL-END = WS-BEGIN-NUM + WS-WINDOW-SIZE - 1
+               PERFORM UNTIL WS-ROLL-END > WS-END-NUM
+                   COMPUTE WS-ROLL-START =
+                       WS-ROLL-END - WS-WINDOW-SIZE + 1
+                   PERFORM ROLL-WINDOW-CALC
+                   MOVE WS-ROLL-END TO WS-ROLLOUT-ENDKEY
+                   MOVE WS-RW-BETA TO WS-ROLLOUT-BETA
+                   EXEC CICS WRITEQ TS QUEUE(WS-ROLLQ)
+                       FROM(WS-ROLLOUT-REC)
+                       LENGTH(LENGTH OF WS-ROLLOUT-REC)
+                       RESP(RESPCODE)
+                   END-EXEC
+                   ADD 1 TO WS-ROLL-END
+               END-PERFORM
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  A window can straddle a record the main pass already
+      *  excluded (unmatched key, calendar mismatch, or bad value) -
+      *  honour WS-EXCL-FLAG the same way AVERAGE-PROC/VARCOVAR-PROC
+      *  do rather than folding the bad/missing value into the
+      *  window's sums.
+      *  -----------------------------------------------------------
+       ROLL-WINDOW-CALC.
+           MOVE 0 TO WS-RW-XSUM.
+           MOVE 0 TO WS-RW-YSUM.
+           MOVE 0 TO WS-RW-INC.
+           PERFORM VARYING WS-ROLL-ITER FROM WS-ROLL-START BY 1
+                   UNTIL WS-ROLL-ITER > WS-ROLL-END
+               COMPUTE WS-EXCL-IDX = WS-ROLL-ITER - WS-BEGIN-NUM + 1
+               IF WS-EXCL-FLAG(WS-EXCL-IDX) NOT = 'Y'
+                   PERFORM ROLL-READ-PAIR
+                   ADD 1 TO WS-RW-INC
+                   COMPUTE WS-X-NUM = FUNCTION NUMVAL-C(WS-X-SELVAL)
+                   COMPUTE WS-Y-NUM = FUNCTION NUMVAL-C(WS-Y-SELVAL)
+                   ADD WS-X-NUM TO WS-RW-XSUM
+                   ADD WS-Y-NUM TO WS-RW-YSUM
+               END-IF
+           END-PERFORM.
+
+           IF WS-RW-INC = 0
+               MOVE 0 TO WS-RW-XAVG
+               MOVE 0 TO WS-RW-YAVG
+           ELSE
+               COMPUTE WS-RW-XAVG = WS-RW-XSUM / WS-RW-INC
+               COMPUTE WS-RW-YAVG = WS-RW-YSUM / WS-RW-INC
+           END-IF.
+
+           MOVE 0 TO WS-RW-COVAR.
+           MOVE 0 TO WS-RW-XVAR.
+           PERFORM VARYING WS-ROLL-ITER FROM WS-ROLL-START BY 1
+                   UNTIL WS-ROLL-ITER > WS-ROLL-END
+               COMPUTE WS-EXCL-IDX = WS-ROLL-ITER - WS-BEGIN-NUM + 1
+               IF WS-EXCL-FLAG(WS-EXCL-IDX) NOT = 'Y'
+                   PERFORM ROLL-READ-PAIR
+                   COMPUTE WS-X-NUM = FUNCTION NUMVAL-C(WS-X-SELVAL)
+                   COMPUTE WS-Y-NUM = FUNCTION NUMVAL-C(WS-Y-SELVAL)
+                   COMPUTE WS-RW-COVAR = WS-RW-COVAR
+                       + (WS-X-NUM - WS-RW-XAVG)
+                       * (WS-Y-NUM - WS-RW-YAVG)
+                   COMPUTE WS-RW-XVAR = WS-RW-XVAR
+                       + (WS-X-NUM - WS-RW-XAVG) ** 2
+               END-IF
+           END-PERFORM.
+
+           IF WS-RW-XVAR = 0
+               MOVE 0 TO WS-RW-BETA
+           ELSE
+               COMPUTE WS-RW-BETA = WS-RW-COVAR / WS-RW-XVAR
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  Only called for a WS-ROLL-ITER position ROLL-WINDOW-CALC has
+      *  already confirmed is not excluded, but still tolerate a
+      *  reconciliation-mode NOTFND here rather than abending, the
+      *  same as READ-RECORD, in case the two files disagree on a
+      *  key the main pass never actually visited (a window can run
+      *  past WS-END-NUM's paired range on its trailing edge).
+      *  -----------------------------------------------------------
+       ROLL-READ-PAIR.
+           MOVE 185 TO RECLEN.
+           MOVE WS-ROLL-ITER TO WS-KEY.
+           EXEC CICS READ FILE(WS-INPUT1)
+               INTO(WS-X-LINE)
+               RIDFLD(WS-KEY)
+               LENGTH(RECLEN)
+               RESP(RESPCODE)
+               RESP2(RESPCODE2)
+           END-EXEC.
+           IF WS-RECON-MODE = 'Y' AND RESPCODE = DFHRESP(NOTFND)
+               CONTINUE
+           ELSE
+               PERFORM ERROR-CHECK
+           END-IF.
+
+           MOVE 185 TO RECLEN.
+           MOVE WS-ROLL-ITER TO WS-KEY.
+           EXEC CICS READ FILE(WS-INPUT2)
+               INTO(WS-Y-LINE)
+               RIDFLD(WS-KEY)
+               LENGTH(RECLEN)
+               RESP(RESPCODE)
+               RESP2(RESPCODE2)
+           END-EXEC.
+           IF WS-RECON-MODE = 'Y' AND RESPCODE = DFHRESP(NOTFND)
+               CONTINUE
+           ELSE
+               PERFORM ERROR-CHECK
+           END-IF.
+           PERFORM SELECT-FIELDS.
+
+      *  -----------------------------------------------------------
+      *  See whether a checkpoint from a previous, interrupted run
+      *  is waiting for us on WS-CHKP-QUEUE.  When resume mode is
+      *  off (or nothing is found) the queue is cleared so this run
+      *  starts from a clean slate.
+      *  -----------------------------------------------------------
+       RESUME-CHECK.
+           MOVE SPACES TO WS-CHKP-QUEUE.
+           STRING 'K' CHANNELNAME(1:15) DELIMITED BY SIZE
+               INTO WS-CHKP-QUEUE.
+
+           MOVE 'N' TO WS-CHKP-FOUND.
+           MOVE 'N' TO WS-CHKP-WRITTEN.
+
+           IF WS-RESUME-MODE = 'Y'
+               EXEC CICS READQ TS QUEUE(WS-CHKP-QUEUE)
+                   INTO(WS-CHKP-REC)
+                   LENGTH(LENGTH OF WS-CHKP-REC)
+                   ITEM(1)
+                   RESP(RESPCODE)
+               END-EXEC
+               IF RESPCODE = DFHRESP(NORMAL)
+                   MOVE 'Y' TO WS-CHKP-FOUND
+                   MOVE 'Y' TO WS-CHKP-WRITTEN
+               END-IF
+           END-IF.
+
+           IF WS-CHKP-FOUND = 'N'
+               EXEC CICS DELETEQ TS QUEUE(WS-CHKP-QUEUE)
+                   RESP(RESPCODE)
+               END-EXEC
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  Persist the running sums every WS-CHKP-EVERY records so a
+      *  mid-run failure can resume from the last saved WS-ITER
+      *  instead of from WS-BEGIN-NUM.
+      *  -----------------------------------------------------------
+       SAVE-CHECKPOINT.
+           IF WS-EOF NOT = 'Y'
+              AND FUNCTION MOD(WS-ITER, WS-CHKP-EVERY) = 0
+               MOVE WS-ITER TO WS-CHKP-ITER
+               MOVE WS-CURRENT-PHASE TO WS-CHKP-PHASE
+               MOVE WS-INC TO WS-CHKP-INC
+               MOVE WS-X-SUM TO WS-CHKP-XSUM
+               MOVE WS-Y-SUM TO WS-CHKP-YSUM
+               MOVE WS-COVAR TO WS-CHKP-COVAR
+               MOVE WS-X-VAR TO WS-CHKP-XVAR
+               MOVE WS-Y-VAR TO WS-CHKP-YVAR
+               IF WS-CHKP-WRITTEN = 'N'
+                   EXEC CICS WRITEQ TS QUEUE(WS-CHKP-QUEUE)
+                       FROM(WS-CHKP-REC)
+                       LENGTH(LENGTH OF WS-CHKP-REC)
+                       RESP(RESPCODE)
+                   END-EXEC
+                   MOVE 'Y' TO WS-CHKP-WRITTEN
+               ELSE
+                   EXEC CICS WRITEQ TS QUEUE(WS-CHKP-QUEUE)
+                       FROM(WS-CHKP-REC)
+                       LENGTH(LENGTH OF WS-CHKP-REC)
+                       ITEM(1)
+                       REWRITE
+                       RESP(RESPCODE)
+                   END-EXEC
+               END-IF
+           END-IF.
+
+      *  -----------------------------------------------------------
+      *  Write one audit record (success or failure) to TS queue
+      *  BECIAUDT so a run can be reconstructed after the fact.
+      *  -----------------------------------------------------------
+       WRITE-AUDIT-REC.
+           EXEC CICS ASSIGN ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+               YYYYMMDD(WS-AUD-DATE)
+               DATESEP('-')
+               TIME(WS-AUD-TIME)
+               TIMESEP
+           END-EXEC.
+           MOVE SPACES TO WS-AUD-TS.
+           STRING WS-AUD-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-AUD-TIME DELIMITED BY SIZE
+               INTO WS-AUD-TS.
+
+           MOVE WS-INPUT1 TO WS-AUD-INPUT1.
+           MOVE WS-INPUT2 TO WS-AUD-INPUT2.
+           MOVE WS-BEGIN-NUM TO WS-AUD-BEGIN.
+           MOVE WS-END-NUM TO WS-AUD-END.
+           MOVE WS-BETA TO WS-AUD-BETA.
+           MOVE ABENDCODE TO WS-AUD-ABCODE.
+           MOVE WS-ERROR-MSG TO WS-AUD-ERRMSG.
+
+           EXEC CICS WRITEQ TS QUEUE(WS-AUDIT-QUEUE)
+               FROM(WS-AUDIT-REC)
+               LENGTH(LENGTH OF WS-AUDIT-REC)
+               RESP(RESPCODE)
+           END-EXEC.
+
       *  -----------------------------------------------------------
       *  Read the next records from each file
       *  -----------------------------------------------------------
@@ -224,6 +1443,8 @@
            IF WS-ITER > WS-END-NUM
               MOVE 'Y' TO WS-EOF
            ELSE
+              COMPUTE WS-EXCL-IDX = WS-ITER - WS-BEGIN-NUM + 1
+
               MOVE 185 TO RECLEN
               MOVE 5 TO WS-KEY-LEN
               MOVE WS-ITER TO WS-KEY
@@ -236,21 +1457,82 @@
                  RESP2 (RESPCODE2)
               END-EXEC
 
-              PERFORM ERROR-CHECK
+              MOVE 'N' TO WS-X-NOTFND-TEMP
+              IF WS-RECON-MODE = 'Y' AND RESPCODE = DFHRESP(NOTFND)
+                 MOVE 'Y' TO WS-X-NOTFND-TEMP
+              ELSE
+                 PERFORM TICKER-ERROR-CHECK
+              END-IF
 
-              MOVE 185 TO RECLEN
-              MOVE 5 TO WS-KEY-LEN
-              MOVE WS-ITER TO WS-KEY
-              EXEC CICS READ
-                 FILE (WS-INPUT2)
-                 INTO (WS-Y-LINE)
-                 RIDFLD (WS-KEY)
-                 LENGTH (RECLEN)
-                 RESP (RESPCODE)
-                 RESP2 (RESPCODE2)
-              END-EXEC
+              IF WS-TICKER-ABORT = 'N'
+                 MOVE 185 TO RECLEN
+                 MOVE 5 TO WS-KEY-LEN
+                 MOVE WS-ITER TO WS-KEY
+                 EXEC CICS READ
+                    FILE (WS-INPUT2)
+                    INTO (WS-Y-LINE)
+                    RIDFLD (WS-KEY)
+                    LENGTH (RECLEN)
+                    RESP (RESPCODE)
+                    RESP2 (RESPCODE2)
+                 END-EXEC
+
+                 MOVE 'N' TO WS-Y-NOTFND-TEMP
+                 IF WS-RECON-MODE = 'Y' AND RESPCODE = DFHRESP(NOTFND)
+                    MOVE 'Y' TO WS-Y-NOTFND-TEMP
+                 ELSE
+                    PERFORM TICKER-ERROR-CHECK
+                 END-IF
+              END-IF
 
-              PERFORM ERROR-CHECK
+              IF WS-TICKER-ABORT = 'N'
+      *  -----------------------------------------------------------
+      *  Log NOTFND drops only after both reads have been attempted,
+      *  so whichever side did find a record can supply a real
+      *  calendar date instead of just the raw file position.
+      *  -----------------------------------------------------------
+                 IF WS-X-NOTFND-TEMP = 'Y'
+                    MOVE 'X' TO WS-EXCL-SIDE-TEMP
+                    MOVE 'NOTFND' TO WS-EXCL-REASON-TEMP
+                    IF WS-Y-NOTFND-TEMP = 'N'
+                       MOVE WS-Y-DATE TO WS-EXCL-DATE-TEMP
+                    ELSE
+                       MOVE 0 TO WS-EXCL-DATE-TEMP
+                    END-IF
+                    PERFORM LOG-EXCLUSION
+                 END-IF
+
+                 IF WS-Y-NOTFND-TEMP = 'Y'
+                    MOVE 'Y' TO WS-EXCL-SIDE-TEMP
+                    MOVE 'NOTFND' TO WS-EXCL-REASON-TEMP
+                    IF WS-X-NOTFND-TEMP = 'N'
+                       MOVE WS-X-DATE TO WS-EXCL-DATE-TEMP
+                    ELSE
+                       MOVE 0 TO WS-EXCL-DATE-TEMP
+                    END-IF
+                    PERFORM LOG-EXCLUSION
+                 END-IF
+
+      *  -----------------------------------------------------------
+      *  Both sides read a record at this position, but the extracts
+      *  are built by sequential position, not a shared date axis -
+      *  a holiday-calendar gap upstream can still line up two
+      *  different trading days at the same WS-ITER. Treat that the
+      *  same way an outright NOTFND is treated.
+      *  -----------------------------------------------------------
+                 IF WS-RECON-MODE = 'Y'
+                    AND WS-EXCL-FLAG(WS-EXCL-IDX) NOT = 'Y'
+                    AND WS-X-DATE NOT = WS-Y-DATE
+                    MOVE 'B' TO WS-EXCL-SIDE-TEMP
+                    MOVE 'DATEMIS' TO WS-EXCL-REASON-TEMP
+                    MOVE WS-X-DATE TO WS-EXCL-DATE-TEMP
+                    PERFORM LOG-EXCLUSION
+                 END-IF
+
+                 PERFORM SELECT-FIELDS
+              ELSE
+                 MOVE 'Y' TO WS-EOF
+              END-IF
            END-IF.
 
       *  -----------------------------------------------------------
@@ -260,6 +1542,39 @@
            MOVE 'EDUC' TO ABENDCODE
            PERFORM ABEND-ROUTINE.
       *  -----------------------------------------------------------
+      *  Same checks ERROR-CHECK makes, but shared by every browse/read
+      *  that a multi-ticker run can't afford to hard-abort on: the
+      *  per-record READs in READ-RECORD, and the STARTBR/READNEXT
+      *  browse in RESOLVE-DATE-RANGE. In a multi-ticker run a bad file
+      *  on one ticker must not abort every other ticker's already-
+      *  computed result the way ERROR-SEND does, so NOTFND/
+      *  FILENOTFOUND/INVREQ there just sets WS-TICKER-ABORT for
+      *  MULTI-TICKER-PROC to notice and move on to the next ticker.
+      *  A single-pair run (WS-MULTI-MODE = 'N') still has no other
+      *  ticker to fall back to, so it keeps the original hard-abort
+      *  behaviour via ERROR-CHECK.
+      *  -----------------------------------------------------------
+       TICKER-ERROR-CHECK.
+           IF WS-MULTI-MODE = 'Y'
+               EVALUATE RESPCODE
+                   WHEN DFHRESP(NORMAL)
+                       CONTINUE
+                   WHEN DFHRESP(NOTFND)
+                       MOVE 'NOTFND' TO WS-TICKER-ABORT-MSG
+                       MOVE 'Y' TO WS-TICKER-ABORT
+                   WHEN DFHRESP(FILENOTFOUND)
+                       MOVE 'FILENFND' TO WS-TICKER-ABORT-MSG
+                       MOVE 'Y' TO WS-TICKER-ABORT
+                   WHEN DFHRESP(INVREQ)
+                       MOVE 'INVREQ' TO WS-TICKER-ABORT-MSG
+                       MOVE 'Y' TO WS-TICKER-ABORT
+                   WHEN OTHER
+                       PERFORM RESP-ERROR
+               END-EVALUATE
+           ELSE
+               PERFORM ERROR-CHECK
+           END-IF.
+      *  -----------------------------------------------------------
       *  Check response codes for errors
       *  -----------------------------------------------------------
        ERROR-CHECK.
@@ -292,11 +1607,19 @@
              PERFORM RESP-ERROR
            END-IF.
 
+           PERFORM WRITE-AUDIT-REC.
            PERFORM END-PGM.
       *  -----------------------------------------------------------
       *  Abnormal end
       *  -----------------------------------------------------------
        ABEND-ROUTINE.
+      *  WRITE-AUDIT-REC writes to a fixed TS queue (WS-AUDIT-QUEUE),
+      *  not anything channel-derived, so it has nothing to lose by
+      *  running with CHANNELNAME = SPACES - and that is exactly the
+      *  condition NOCH sets before reaching here, so skipping it here
+      *  would mean the one ABENDCODE every invocation is guaranteed to
+      *  be checked for (NOCH) never makes it into the audit trail.
+           PERFORM WRITE-AUDIT-REC.
            EXEC CICS ABEND ABCODE(ABENDCODE) END-EXEC.
 
       *  -----------------------------------------------------------
