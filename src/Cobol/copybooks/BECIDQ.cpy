@@ -0,0 +1,14 @@
+      *  -----------------------------------------------------------
+      *  BECIDQ - one entry per excluded record, returned to the
+      *  caller as the DQLISTDATA container table. Populated from two
+      *  sources that share this one table: the VALIDATE-PROC
+      *  data-quality pass (reasons NONNUM/NEGATIVE/ZERO) and
+      *  READ-RECORD's calendar reconciliation mode (reasons
+      *  NOTFND/DATEMIS, for a record missing on one side or a
+      *  holiday-calendar mismatch between the X and Y files).
+      *  -----------------------------------------------------------
+       01 BECI-DQ-REC.
+           05 BECI-DQ-KEY      PIC 9(5).
+           05 BECI-DQ-DATE     PIC 9(8).
+           05 BECI-DQ-SIDE     PIC X(1).
+           05 BECI-DQ-REASON   PIC X(8).
