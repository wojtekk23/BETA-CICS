@@ -0,0 +1,9 @@
+      *  -----------------------------------------------------------
+      *  BECIROLL - one rolling-window beta observation, keyed by the
+      *  window's ending record, written to a TS queue named 'R' plus
+      *  the first 15 bytes of CHANNELNAME (see BECIPROG.cbl).
+      *  -----------------------------------------------------------
+       01 BECI-ROLL-REC.
+           05 BECI-ROLL-ENDKEY  PIC 9(5).
+           05 BECI-ROLL-BETA    PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
