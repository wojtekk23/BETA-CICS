@@ -0,0 +1,17 @@
+      *  -----------------------------------------------------------
+      *  BECIREC - shared 185-byte OHLCV extract record layout for
+      *  BECIIN01 / BECIIN02, used by BETACICS and the batch driver.
+      *  BECI-CLOSE-VAL occupies the same offset as the legacy
+      *  WS-X-VAL/WS-Y-VAL field so existing extracts stay readable.
+      *  -----------------------------------------------------------
+       01 BECI-OHLCV-REC.
+           05 BECI-REC-KEY       PIC 9(5) COMP.
+           05 FILLER             PIC X(4) VALUE SPACES.
+           05 BECI-CLOSE-VAL     PIC X(12).
+           05 BECI-TRADE-DATE    PIC 9(8).
+           05 BECI-OPEN-VAL      PIC X(12).
+           05 BECI-HIGH-VAL      PIC X(12).
+           05 BECI-LOW-VAL       PIC X(12).
+           05 BECI-ADJCLOSE-VAL  PIC X(12).
+           05 BECI-VOLUME-VAL    PIC X(12).
+           05 FILLER             PIC X(97) VALUE SPACES.
