@@ -0,0 +1,17 @@
+      *  -----------------------------------------------------------
+      *  BECISTAT - full regression readout PUT to OUTPUTDATA once
+      *  VARCOVAR-PROC has finished (beta, alpha, R-squared, standard
+      *  error of the estimate, plus the observation/exclusion tally
+      *  used by the calendar-reconciliation and data-quality modes).
+      *  -----------------------------------------------------------
+       01 BECI-STATS-OUT.
+           05 BECI-BETA        PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-ALPHA       PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-RSQUARED    PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-STDERR      PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-OBS-COUNT   PIC 9(5).
+           05 BECI-EXCL-COUNT  PIC 9(5).
