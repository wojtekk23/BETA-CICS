@@ -0,0 +1,17 @@
+      *  -----------------------------------------------------------
+      *  BECIXRES - one ticker-to-beta result row PUT to OUTPUTDATA
+      *  when INPUTXLIST-CONT drives a multi-security run against a
+      *  single shared benchmark (one row per WS-XLIST-ENTRY).
+      *  -----------------------------------------------------------
+       01 BECI-XRES-REC.
+           05 BECI-XRES-TICKER  PIC X(8).
+           05 BECI-XRES-BETA    PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-XRES-ALPHA   PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-XRES-RSQ     PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-XRES-STDERR  PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-XRES-EXCLCNT PIC 9(5).
+           05 BECI-XRES-STATUS  PIC X(8).
