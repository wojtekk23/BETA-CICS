@@ -0,0 +1,26 @@
+      *  -----------------------------------------------------------
+      *  BECICHKP - checkpoint record periodically written to a TS
+      *  queue named 'K' plus the first 15 bytes of CHANNELNAME (see
+      *  BECIPROG.cbl), so a killed run can resume the
+      *  AVERAGE-PROC/VARCOVAR-PROC pass from the last saved WS-ITER
+      *  instead of from WS-BEGIN-NUM.
+      *  -----------------------------------------------------------
+       01 BECI-CHKP-REC.
+           05 BECI-CHKP-ITER    PIC 9(5).
+           05 BECI-CHKP-PHASE   PIC X(1).
+           05 BECI-CHKP-INC     PIC S9(5)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-CHKP-XSUM    PIC S9(5)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-CHKP-YSUM    PIC S9(5)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-CHKP-COVAR   PIC S9(5)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-CHKP-XVAR    PIC S9(5)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-CHKP-YVAR    PIC S9(5)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-CHKP-XAVG    PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-CHKP-YAVG    PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
