@@ -0,0 +1,9 @@
+      *  -----------------------------------------------------------
+      *  BECICTL - one line of the overnight batch control file
+      *  (X file, Y file, begin key, end key) read by BECIBATD.
+      *  -----------------------------------------------------------
+       01 BECI-CTL-REC.
+           05 BECI-CTL-XFILE   PIC X(8).
+           05 BECI-CTL-YFILE   PIC X(8).
+           05 BECI-CTL-BEGIN   PIC X(5).
+           05 BECI-CTL-END     PIC X(5).
