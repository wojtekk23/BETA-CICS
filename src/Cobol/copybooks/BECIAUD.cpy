@@ -0,0 +1,14 @@
+      *  -----------------------------------------------------------
+      *  BECIAUD - one audit record written to TS queue BECIAUDT for
+      *  every BETACICS invocation (success or abend).
+      *  -----------------------------------------------------------
+       01 BECI-AUDIT-REC.
+           05 BECI-AUD-TS        PIC X(26).
+           05 BECI-AUD-INPUT1    PIC X(8).
+           05 BECI-AUD-INPUT2    PIC X(8).
+           05 BECI-AUD-BEGIN     PIC 9(5).
+           05 BECI-AUD-END       PIC 9(5).
+           05 BECI-AUD-BETA      PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-AUD-ABCODE    PIC X(4).
+           05 BECI-AUD-ERRMSG    PIC X(8).
