@@ -0,0 +1,11 @@
+      *  -----------------------------------------------------------
+      *  BECIRPT - one consolidated result row written by BECIBATD
+      *  to the overnight batch report file BECIRPT01, one per
+      *  control-file ticker pair.
+      *  -----------------------------------------------------------
+       01 BECI-RPT-REC.
+           05 BECI-RPT-XFILE   PIC X(8).
+           05 BECI-RPT-YFILE   PIC X(8).
+           05 BECI-RPT-BETA    PIC S9(3)V9(12)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 BECI-RPT-STATUS  PIC X(8).
