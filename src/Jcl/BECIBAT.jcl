@@ -0,0 +1,33 @@
+//BECIBAT  JOB (ACCTNO),'BETA BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* Overnight batch driver for BETACICS. Runs BECIBATD, which
+//* reads BECIBAT.CTLFILE (one X file/Y file/begin key/end key
+//* request per line) and LINKs into BETACICS once per line via
+//* EXCI, writing one consolidated row per request to
+//* BECIBAT.RPTFILE.
+//*-------------------------------------------------------------
+//*-------------------------------------------------------------
+//* NOTE: BECIBATD is an EXCI batch client - it is link-edited
+//* against the EXCI stub (DFHXCURM) rather than the normal CICS
+//* EIP, which is what routes its EXEC CICS CONTAINER/LINK verbs
+//* to the BETACICS region via DFHXCLNK under the covers. That
+//* stub ships in the CICS EXCI load library below, not in this
+//* batch job's own load library. DFHRPL is a CICS region startup
+//* DD, not something a batch client job supplies, so it is
+//* intentionally not present here.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=BECIBATD
+//STEPLIB  DD DSN=BECI.LOADLIB,DISP=SHR
+//*            batch driver's own load module
+//         DD DSN=CICSTS.SDFHEXCI,DISP=SHR
+//*            EXCI stub (DFHXCURM) resolving the EXEC CICS
+//*            CONTAINER/LINK verbs issued from this batch step
+//CTLFILE  DD DSN=BECI.BATCH.CTLFILE,DISP=SHR
+//RPTFILE  DD DSN=BECI.BATCH.RPTFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
